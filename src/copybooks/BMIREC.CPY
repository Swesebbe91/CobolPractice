@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK     BMIREC
+000300*    PURPOSE      COMBINED INTAKE/RESULT RECORD FOR THE DAILY
+000400*                 WELLNESS-SCREENING ROSTER.  WRITTEN ONE PER
+000500*                 EMPLOYEE BY THE INTAKE PROGRAM SO THE ROSTER
+000600*                 SURVIVES AS A FILE INSTEAD OF CONSOLE OUTPUT.
+000700*    MOD HISTORY
+000800*    2026-08-09 SMS  INITIAL VERSION
+000900******************************************************************
+001000 01  INTAKE-RECORD.
+001100     05  INTK-NAME            PIC X(20).
+001200     05  INTK-WEIGHT          PIC 999V9.
+001300     05  INTK-HEIGHT-CM       PIC 999V9.
+001400     05  INTK-BMI             PIC 999V99.
