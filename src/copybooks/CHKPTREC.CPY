@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    COPYBOOK     CHKPTREC
+000300*    PURPOSE      CHECKPOINT/RESTART CONTROL RECORD FOR THE ROSTER
+000400*                 BATCH DRIVER.  HOLDS HOW MANY ROSTER RECORDS
+000500*                 HAVE BEEN CONSUMED SO FAR AND WHETHER THE LAST
+000600*                 RUN FINISHED CLEAN, SO A RERUN AFTER A CRASH
+000700*                 SKIPS PAST WORK ALREADY DONE INSTEAD OF
+000800*                 REPROCESSING OR DOUBLE-COUNTING IT.  ALSO HOLDS
+000850*                 THE RUNNING END-OF-BATCH SUMMARY TOTALS SO THE
+001000*                 RESTARTED RUN'S SUMMARY STILL COVERS THE WHOLE
+001100*                 DAY'S ROSTER, NOT JUST ROWS SEEN AFTER RESTART.
+001300*    MOD HISTORY
+001400*    2026-08-09 SMS  INITIAL VERSION
+001500*    2026-08-09 SMS  ADDED THE SUMMARY TOTALS SO THEY SURVIVE A
+001600*                    CHECKPOINT RESTART ALONG WITH THE ROSTER
+001700*                    POSITION.
+001800******************************************************************
+001900 01  CHECKPOINT-RECORD.
+002000     05  CKPT-ROSTER-SEQ      PIC 9(07).
+002100     05  CKPT-STATUS          PIC X(01).
+002200         88  CKPT-COMPLETE                VALUE "C".
+002300         88  CKPT-IN-PROGRESS             VALUE "I".
+002400     05  CKPT-SUMM-COUNT      PIC 9(05).
+002500     05  CKPT-SUMM-REJECT-CNT PIC 9(05).
+002600     05  CKPT-SUMM-BMI-TOTAL  PIC 9(07)V99.
+002700     05  CKPT-SUMM-UNDER-CNT  PIC 9(05).
+002800     05  CKPT-SUMM-NORMAL-CNT PIC 9(05).
+002900     05  CKPT-SUMM-OVER-CNT   PIC 9(05).
+003000     05  CKPT-SUMM-OBESE-CNT  PIC 9(05).
