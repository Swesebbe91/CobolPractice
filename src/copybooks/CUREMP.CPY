@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK     CUREMP
+000300*    PURPOSE      WORKING-STORAGE HOLDING AREA FOR THE EMPLOYEE
+000400*                 CURRENTLY BEING SCREENED.  THE SHARED HISTORY,
+000500*                 CLASSIFICATION AND EXTRACT ROUTINES ALL WORK
+000600*                 OFF THIS ONE AREA SO THE SAME COPYBOOK LOGIC
+000700*                 RUNS UNCHANGED IN THE INTERACTIVE AND BATCH
+000800*                 PROGRAMS.
+000900*    MOD HISTORY
+001000*    2026-08-09 SMS  INITIAL VERSION
+001100*    2026-08-09 SMS  ADDED WS-CE-UNIT-CODE SO THE METRIC/IMPERIAL
+001200*                    CHOICE TRAVELS WITH THE WEIGHT AND HEIGHT
+001300*                    INTO THE HISTORY AND EXTRACT RECORDS, NOT
+001400*                    JUST THE COMPUTE.
+001500******************************************************************
+001600 01  WS-CURRENT-EMPLOYEE.
+001700     05  WS-CE-NAME           PIC X(20).
+001800     05  WS-CE-WEIGHT         PIC 999V9.
+001900     05  WS-CE-HEIGHT-CM      PIC 999V9.
+002000     05  WS-CE-UNIT-CODE      PIC X(01).
+002100         88  WS-CE-UNIT-METRIC            VALUE "M".
+002200         88  WS-CE-UNIT-IMPERIAL          VALUE "E".
+002300     05  WS-CE-BMI            PIC 999V99.
+002400     05  WS-CE-CATEGORY       PIC X(12).
