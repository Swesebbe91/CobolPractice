@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK     XTRCREC
+000300*    PURPOSE      FIXED-WIDTH EXTRACT RECORD HANDED OFF TO THE HR
+000400*                 WELLNESS SYSTEM FOR INGESTION.  ONE RECORD PER
+000500*                 EMPLOYEE SCREENED, CARRYING THE SAME RESULT
+000600*                 ALREADY SHOWN ON THE CONSOLE OR REPORT BUT IN A
+000700*                 LAYOUT THAT SYSTEM OWNS AND CAN DEPEND ON.
+000800*    MOD HISTORY
+000900*    2026-08-09 SMS  INITIAL VERSION
+001000*    2026-08-09 SMS  ADDED XTR-UNIT-CODE SO THE HR SYSTEM KNOWS
+001100*                    WHETHER WEIGHT/HEIGHT ARE METRIC OR
+001200*                    IMPERIAL INSTEAD OF ASSUMING ONE UNIT.
+001300******************************************************************
+001400 01  EXTRACT-RECORD.
+001500     05  XTR-NAME             PIC X(20).
+001600     05  XTR-WEIGHT           PIC 999V9.
+001700     05  XTR-HEIGHT-CM        PIC 999V9.
+001800     05  XTR-UNIT-CODE        PIC X(01).
+001900         88  XTR-UNIT-METRIC              VALUE "M".
+002000         88  XTR-UNIT-IMPERIAL            VALUE "E".
+002100     05  XTR-BMI              PIC 999V99.
+002200     05  XTR-CATEGORY         PIC X(12).
+002300     05  XTR-SCREENING-DATE   PIC 9(08).
