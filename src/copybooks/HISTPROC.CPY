@@ -0,0 +1,75 @@
+000100******************************************************************
+000200*    COPYBOOK     HISTPROC
+000300*    PURPOSE      PROCEDURE DIVISION LOGIC SHARED BY THE
+000400*                 INTERACTIVE AND BATCH BMI PROGRAMS: LOOK UP
+000500*                 THE EMPLOYEE'S PRIOR READING ON THE HISTORY
+000600*                 FILE (IF ANY), DISPLAY THE TREND, THEN APPEND
+000700*                 TODAY'S READING.  CALLER MUST OPEN HISTORY-
+000800*                 FILE I-O BEFORE PERFORMING 7000-HISTORY-
+000900*                 LOOKUP-APPEND AND CLOSE IT AT END OF RUN.
+001000*                 WORKS OFF WS-CURRENT-EMPLOYEE (COPYBOOK
+001100*                 CUREMP) AND WS-HISTORY-FIELDS (COPYBOOK
+001200*                 HISTWS).
+001300*    MOD HISTORY
+001400*    2026-08-09 SMS  INITIAL VERSION
+001420*    2026-08-09 SMS  CARRY HIST-UNIT-CODE THROUGH SO THE TREND
+001440*                    DISPLAY AND THE NEW HISTORY RECORD BOTH
+001460*                    SHOW WHAT UNIT THE READING WAS TAKEN IN.
+001500******************************************************************
+001600 7000-HISTORY-LOOKUP-APPEND.
+001700     MOVE "N"             TO WS-PRIOR-SWITCH.
+001800     MOVE "N"             TO WS-SCAN-EOF-SWITCH.
+001900     MOVE WS-CE-NAME      TO HIST-NAME.
+002000     START HISTORY-FILE KEY IS NOT LESS THAN HIST-NAME
+002100         INVALID KEY
+002200             MOVE "Y" TO WS-SCAN-EOF-SWITCH
+002300     END-START.
+002400
+002500     PERFORM 7100-FIND-LATEST-PRIOR
+002600         THRU 7100-FIND-LATEST-PRIOR-EXIT
+002700         UNTIL WS-SCAN-DONE.
+002800
+002900     IF WS-PRIOR-FOUND
+003000         DISPLAY "Previous reading for " WS-CE-NAME
+003100             ": weight " WS-PRIOR-WEIGHT
+003200             " height " WS-PRIOR-HEIGHT-CM
+003250             " unit " WS-PRIOR-UNIT-CODE
+003300             " bmi " WS-PRIOR-BMI
+003400             " on " WS-PRIOR-DATE
+003500     ELSE
+003600         DISPLAY "No prior history on file for " WS-CE-NAME
+003700     END-IF.
+003800
+003900     MOVE WS-CE-NAME      TO HIST-NAME.
+004000     MOVE WS-TODAY-DATE   TO HIST-DATE.
+004100     MOVE WS-CE-WEIGHT    TO HIST-WEIGHT.
+004200     MOVE WS-CE-HEIGHT-CM TO HIST-HEIGHT-CM.
+004250     MOVE WS-CE-UNIT-CODE TO HIST-UNIT-CODE.
+004300     MOVE WS-CE-BMI       TO HIST-BMI.
+004400     WRITE HISTORY-RECORD
+004500         INVALID KEY
+004600             DISPLAY "ERROR WRITING HISTORY RECORD FOR "
+004650                 WS-CE-NAME
+004700     END-WRITE.
+004800 7000-HISTORY-LOOKUP-APPEND-EXIT.
+004900     EXIT.
+005000
+005100 7100-FIND-LATEST-PRIOR.
+005200     READ HISTORY-FILE NEXT RECORD
+005300         AT END
+005400             MOVE "Y" TO WS-SCAN-EOF-SWITCH
+005500     END-READ.
+005600     IF NOT WS-SCAN-DONE
+005700         IF HIST-NAME NOT = WS-CE-NAME
+005800             MOVE "Y" TO WS-SCAN-EOF-SWITCH
+005900         ELSE
+006000             MOVE "Y"            TO WS-PRIOR-SWITCH
+006100             MOVE HIST-DATE      TO WS-PRIOR-DATE
+006200             MOVE HIST-WEIGHT    TO WS-PRIOR-WEIGHT
+006300             MOVE HIST-HEIGHT-CM TO WS-PRIOR-HEIGHT-CM
+006350             MOVE HIST-UNIT-CODE TO WS-PRIOR-UNIT-CODE
+006400             MOVE HIST-BMI       TO WS-PRIOR-BMI
+006500         END-IF
+006600     END-IF.
+006700 7100-FIND-LATEST-PRIOR-EXIT.
+006800     EXIT.
