@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK     CLSSIFY
+000300*    PURPOSE      CLASSIFY WS-CE-BMI (COPYBOOK CUREMP) INTO THE
+000400*                 STANDARD UNDERWEIGHT/NORMAL/OVERWEIGHT/OBESE
+000500*                 BANDS SO EVERY SCREENER USES THE SAME
+000600*                 THRESHOLDS INSTEAD OF READING THE RAW NUMBER.
+000700*    MOD HISTORY
+000800*    2026-08-09 SMS  INITIAL VERSION
+000900******************************************************************
+001000 8000-CLASSIFY-BMI.
+001100     IF WS-CE-BMI < 018.50
+001200         MOVE "UNDERWEIGHT " TO WS-CE-CATEGORY
+001300     ELSE
+001400         IF WS-CE-BMI < 025.00
+001500             MOVE "NORMAL      " TO WS-CE-CATEGORY
+001600         ELSE
+001700             IF WS-CE-BMI < 030.00
+001800                 MOVE "OVERWEIGHT  " TO WS-CE-CATEGORY
+001900             ELSE
+002000                 MOVE "OBESE       " TO WS-CE-CATEGORY
+002100             END-IF
+002200         END-IF
+002300     END-IF.
+002400 8000-CLASSIFY-BMI-EXIT.
+002500     EXIT.
