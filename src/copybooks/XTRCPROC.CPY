@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK     XTRCPROC
+000300*    PURPOSE      SHARED PROCEDURE LOGIC THAT WRITES ONE EXTRACT
+000400*                 RECORD (COPYBOOK XTRCREC) FROM THE CURRENT
+000500*                 EMPLOYEE WORKING-STORAGE AREA (COPYBOOK CUREMP)
+000600*                 AND TODAY'S DATE (COPYBOOK HISTWS) SO BOTH THE
+000700*                 INTERACTIVE AND BATCH PROGRAMS FEED THE HR
+000800*                 WELLNESS SYSTEM THE SAME WAY.
+000900*    MOD HISTORY
+001000*    2026-08-09 SMS  INITIAL VERSION
+001050*    2026-08-09 SMS  CARRY XTR-UNIT-CODE SO THE HR SYSTEM KNOWS
+001070*                    WHAT UNIT THE WEIGHT/HEIGHT WERE TAKEN IN.
+001100******************************************************************
+001200 7500-WRITE-EXTRACT.
+001300     MOVE WS-CE-NAME      TO XTR-NAME.
+001400     MOVE WS-CE-WEIGHT    TO XTR-WEIGHT.
+001500     MOVE WS-CE-HEIGHT-CM TO XTR-HEIGHT-CM.
+001550     MOVE WS-CE-UNIT-CODE TO XTR-UNIT-CODE.
+001600     MOVE WS-CE-BMI       TO XTR-BMI.
+001700     MOVE WS-CE-CATEGORY  TO XTR-CATEGORY.
+001800     MOVE WS-TODAY-DATE   TO XTR-SCREENING-DATE.
+001900     WRITE EXTRACT-RECORD.
+002000 7500-WRITE-EXTRACT-EXIT.
+002100     EXIT.
