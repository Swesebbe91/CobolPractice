@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK     ROSTREC
+000300*    PURPOSE      FIXED-WIDTH DAILY WELLNESS ROSTER INPUT RECORD
+000400*                 READ BY THE BATCH BMI DRIVER, ONE PER
+000500*                 EMPLOYEE TO BE SCREENED.
+000600*    MOD HISTORY
+000700*    2026-08-09 SMS  INITIAL VERSION
+000750*    2026-08-09 SMS  ADDED ROST-UNIT-CODE SO EACH ROSTER ROW
+000760*                    CARRIES ITS OWN METRIC/IMPERIAL FLAG.
+000800******************************************************************
+000900 01  ROSTER-RECORD.
+001000     05  ROST-NAME            PIC X(20).
+001100     05  ROST-WEIGHT          PIC 999V9.
+001200     05  ROST-HEIGHT-CM       PIC 999V9.
+001250     05  ROST-UNIT-CODE       PIC X(01).
+001260         88  ROST-UNIT-METRIC             VALUE "M".
+001270         88  ROST-UNIT-IMPERIAL           VALUE "E".
