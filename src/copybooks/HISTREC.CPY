@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    COPYBOOK     HISTREC
+000300*    PURPOSE      PERSISTENT TREND RECORD KEYED BY EMPLOYEE NAME.
+000400*                 ONE RECORD IS APPENDED PER SCREENING SO A
+000500*                 REPEAT VISIT CAN BE COMPARED AGAINST THE
+000600*                 EMPLOYEE'S PRIOR READING.
+000700*    MOD HISTORY
+000800*    2026-08-09 SMS  INITIAL VERSION
+000900*    2026-08-09 SMS  ADDED HIST-UNIT-CODE SO A TREND COMPARISON
+001000*                    CAN TELL WHEN TWO VISITS WERE KEYED IN
+001100*                    DIFFERENT UNITS INSTEAD OF ASSUMING BOTH
+001200*                    MATCH.
+001220*    2026-08-09 SMS  HIST-NAME ALONE CANNOT BE THE PRIMARY KEY -
+001240*                    GNUCOBOL DOES NOT IMPLEMENT DUPLICATES ON A
+001260*                    PRIMARY KEY, SO A REPEAT VISIT WOULD FAIL TO
+001280*                    WRITE.  HIST-KEY (NAME + DATE) IS NOW THE
+001300*                    UNIQUE PRIMARY KEY; HIST-NAME BECOMES AN
+001320*                    ALTERNATE KEY WITH DUPLICATES FOR THE BY-
+001340*                    EMPLOYEE SCAN HISTPROC.CPY ALREADY DOES.
+001360******************************************************************
+001400 01  HISTORY-RECORD.
+001420     05  HIST-KEY.
+001440         10  HIST-NAME        PIC X(20).
+001460         10  HIST-DATE        PIC 9(08).
+001700     05  HIST-WEIGHT          PIC 999V9.
+001800     05  HIST-HEIGHT-CM       PIC 999V9.
+001900     05  HIST-UNIT-CODE       PIC X(01).
+002000         88  HIST-UNIT-METRIC             VALUE "M".
+002100         88  HIST-UNIT-IMPERIAL           VALUE "E".
+002200     05  HIST-BMI             PIC 999V99.
