@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK     HISTWS
+000300*    PURPOSE      WORKING-STORAGE SUPPORTING 7000-HISTORY-LOOKUP-
+000400*                 APPEND (COPYBOOK HISTPROC).  HOLDS THE PRIOR
+000500*                 READING FOUND ON THE HISTORY FILE, IF ANY, AND
+000600*                 TODAY'S DATE FOR THE NEW HISTORY RECORD.
+000700*    MOD HISTORY
+000800*    2026-08-09 SMS  INITIAL VERSION
+000900*    2026-08-09 SMS  ADDED WS-PRIOR-UNIT-CODE SO THE "PREVIOUS
+001000*                    READING" DISPLAY SHOWS WHAT UNIT IT WAS
+001100*                    TAKEN IN.
+001200******************************************************************
+001300 01  WS-HISTORY-FIELDS.
+001400     05  WS-HIST-STATUS       PIC X(02).
+001500     05  WS-PRIOR-SWITCH      PIC X(01)   VALUE "N".
+001600         88  WS-PRIOR-FOUND               VALUE "Y".
+001700     05  WS-SCAN-EOF-SWITCH   PIC X(01)   VALUE "N".
+001800         88  WS-SCAN-DONE                 VALUE "Y".
+001900     05  WS-PRIOR-DATE        PIC 9(08).
+002000     05  WS-PRIOR-WEIGHT      PIC 999V9.
+002100     05  WS-PRIOR-HEIGHT-CM   PIC 999V9.
+002200     05  WS-PRIOR-UNIT-CODE   PIC X(01).
+002300     05  WS-PRIOR-BMI         PIC 999V99.
+002400     05  WS-TODAY-DATE        PIC 9(08).
