@@ -1,25 +1,295 @@
-      *Exercise program
-
-       identification division.
-       program-id. "CalculatorBMI".
-       AUTHOR. Sebastian.
-
-      *Program that calculates BMI
-
-       data division.
-       working-storage section.
-       01 WEIGHT PIC 999.
-       01 HEIGHT_CM PIC 999.
-       01 BMI PIC 999V99.
-
-       procedure division.
-       0100-START-HERE.
-           display "Ange din vikt: ".
-           ACCEPT WEIGHT.
-           display "Ange din längd: ".
-           ACCEPT HEIGHT_CM.
-           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_CM * HEIGHT_CM).
-
-           display "Din bmi är: ", BMI.
-       STOP RUN.
-       END PROGRAM CalculatorBMI.  
+000100******************************************************************
+000200*    PROGRAM-ID   CALCULATORBMI
+000300*    AUTHOR       SEBASTIAN
+000400*    INSTALLATION WELLNESS SCREENING
+000500*    DATE-WRITTEN 2026-08-09
+000600*    DATE-COMPILED
+000700*
+000800*    REMARKS.     CAPTURES NAME, WEIGHT AND HEIGHT FOR ONE
+000900*                 EMPLOYEE, COMPUTES BMI, AND WRITES ONE
+001000*                 COMBINED INTAKE RECORD TO THE DAILY ROSTER
+001100*                 FILE SO THE RESULT SURVIVES THE RUN INSTEAD
+001200*                 OF ONLY APPEARING ON THE CONSOLE.  ALSO KEEPS
+001300*                 A PER-EMPLOYEE TREND HISTORY SO A REPEAT
+001400*                 VISIT CAN BE COMPARED AGAINST THE PRIOR ONE.
+001500*
+001600*    MOD HISTORY
+001700*    2026-08-09 SMS  COMBINED THE OLD OBTAININPUT NAME-CAPTURE
+001800*                    PARAGRAPH WITH THE BMI COMPUTATION SO BOTH
+001900*                    LIVE UNDER ONE INTAKE PARAGRAPH AND WRITE
+002000*                    A SINGLE PERSISTED RECORD.
+002100*    2026-08-09 SMS  ADDED THE NAME-KEYED HISTORY FILE LOOKUP
+002200*                    AND APPEND SO REPEAT VISITS SHOW A TREND.
+002300*    2026-08-09 SMS  ADDED CATEGORY CLASSIFICATION ON THE BMI.
+002400*    2026-08-09 SMS  ADDED RE-PROMPTING VALIDATION ON WEIGHT AND
+002500*                    HEIGHT SO A BLANK OR ZERO ENTRY CAN'T BLOW
+002600*                    UP THE COMPUTE OR PRODUCE A BOGUS BMI.
+002650*    2026-08-09 SMS  WIDENED WEIGHT AND HEIGHT TO CARRY ONE
+002660*                    DECIMAL PLACE SO SCALE READINGS ARE NOT
+002670*                    TRUNCATED TO WHOLE UNITS.
+002680*    2026-08-09 SMS  ADDED A METRIC/IMPERIAL UNIT CHOICE THAT
+002690*                    DRIVES THE MATCHING BMI FORMULA, SINCE THE
+002695*                    OLD CODE ALWAYS USED THE IMPERIAL CONSTANT.
+002696*    2026-08-09 SMS  ADDED A FIXED-WIDTH EXTRACT RECORD FOR THE HR
+002697*                    WELLNESS SYSTEM TO INGEST.
+002700******************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.  "CalculatorBMI".
+003000 AUTHOR.      SEBASTIAN.
+003100 INSTALLATION. WELLNESS SCREENING.
+003200 DATE-WRITTEN. 2026-08-09.
+003300 DATE-COMPILED.
+003400
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT INTAKE-FILE ASSIGN TO "INTAKEOUT"
+003900         ORGANIZATION IS SEQUENTIAL
+003910         FILE STATUS IS WS-INTAKE-STATUS.
+004000     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004250         RECORD KEY IS HIST-KEY
+004300         ALTERNATE RECORD KEY IS HIST-NAME WITH DUPLICATES
+004400         FILE STATUS IS WS-HIST-STATUS.
+004450     SELECT EXTRACT-FILE ASSIGN TO "BMIXTR"
+004460         ORGANIZATION IS SEQUENTIAL
+004470         FILE STATUS IS WS-EXTRACT-STATUS.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  INTAKE-FILE.
+004900     COPY BMIREC.
+005000
+005100 FD  HISTORY-FILE.
+005200     COPY HISTREC.
+005300
+005350 FD  EXTRACT-FILE.
+005360     COPY XTRCREC.
+005370
+005400 WORKING-STORAGE SECTION.
+005500*--------------------------------------------------------------*
+005600*    01  WS-INTAKE-FIELDS  -  CAPTURED FROM THE SCREENER
+005700*--------------------------------------------------------------*
+005800 01  WS-NAME                  PIC A(20).
+005900 01  WEIGHT                   PIC 999V9.
+006000 01  HEIGHT_CM                PIC 999V9.
+006100 01  BMI                      PIC 999V99.
+006200
+006300*--------------------------------------------------------------*
+006400*    01  WS-ENTRY-VALIDATION  -  RE-PROMPT SUPPORT FOR 0200/0300
+006500*--------------------------------------------------------------*
+006600 01  WS-ENTRY-VALIDATION.
+006700     05  WS-WEIGHT-INPUT      PIC 999V9.
+006800     05  WS-HEIGHT-INPUT      PIC 999V9.
+006900     05  WS-VALID-SWITCH      PIC X(01)   VALUE "N".
+007000         88  WS-ENTRY-VALID               VALUE "Y".
+007050     05  WS-UNIT-CHOICE       PIC X(01)   VALUE SPACES.
+007060         88  WS-UNIT-METRIC               VALUE "M".
+007070         88  WS-UNIT-IMPERIAL             VALUE "E".
+007080         88  WS-UNIT-VALID                VALUE "M" "E".
+007090
+007091*--------------------------------------------------------------*
+007092*    01  WS-FILE-STATUS-FIELDS  -  OPEN/WRITE DIAGNOSTICS FOR
+007093*                                  THE PLAIN SEQUENTIAL FILES
+007094*--------------------------------------------------------------*
+007095 01  WS-FILE-STATUS-FIELDS.
+007096     05  WS-INTAKE-STATUS     PIC X(02).
+007097     05  WS-EXTRACT-STATUS    PIC X(02).
+007100
+007200     COPY CUREMP.
+007300     COPY HISTWS.
+007400
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800         THRU 1000-INITIALIZE-EXIT.
+007900     PERFORM 0100-START-HERE
+008000         THRU 0100-START-HERE-EXIT.
+008100     PERFORM 9000-FINALIZE
+008200         THRU 9000-FINALIZE-EXIT.
+008300     STOP RUN.
+008400
+008500*--------------------------------------------------------------*
+008510*    1000-INITIALIZE  -  THIS PROGRAM IS RUN ONCE PER EMPLOYEE,
+008520*                        SO INTAKE-FILE AND EXTRACT-FILE MUST
+008530*                        ACCUMULATE ACROSS EVERY RUN THAT DAY
+008540*                        RATHER THAN BE TRUNCATED BY EACH ONE.
+008550*                        OPEN EXTEND APPENDS TO A FILE A PRIOR
+008560*                        RUN TODAY ALREADY STARTED; IF NEITHER
+008570*                        HAS RUN YET THE EXTEND OPEN FAILS WITH
+008580*                        STATUS "35" AND OUTPUT CREATES IT FRESH.
+008585*                        HISTORY-FILE IS INDEXED, SO ITS I-O OPEN
+008587*                        NEEDS THE SAME TREATMENT - ON STATUS "35"
+008588*                        CREATE IT WITH AN OUTPUT OPEN, CLOSE IT,
+008589*                        THEN RE-OPEN I-O SO THE SCAN/WRITE LOGIC
+008591*                        IN 7000-HISTORY-LOOKUP-APPEND HAS A FILE
+008592*                        THAT IS ACTUALLY OPEN TO WORK AGAINST.
+008593*--------------------------------------------------------------*
+008600 1000-INITIALIZE.
+008610     OPEN EXTEND INTAKE-FILE.
+008620     IF WS-INTAKE-STATUS = "35"
+008630         OPEN OUTPUT INTAKE-FILE
+008640     END-IF.
+008650     IF WS-INTAKE-STATUS NOT = "00"
+008660         DISPLAY "ERROR OPENING INTAKE FILE, STATUS "
+008670             WS-INTAKE-STATUS
+008680     END-IF.
+008700     OPEN I-O    HISTORY-FILE.
+008701     IF WS-HIST-STATUS = "35"
+008702         OPEN OUTPUT HISTORY-FILE
+008703         CLOSE HISTORY-FILE
+008704         OPEN I-O HISTORY-FILE
+008705     END-IF.
+008710     IF WS-HIST-STATUS NOT = "00"
+008720         DISPLAY "ERROR OPENING HISTORY FILE, STATUS "
+008730             WS-HIST-STATUS
+008740     END-IF.
+008750     OPEN EXTEND EXTRACT-FILE.
+008760     IF WS-EXTRACT-STATUS = "35"
+008770         OPEN OUTPUT EXTRACT-FILE
+008780     END-IF.
+008790     IF WS-EXTRACT-STATUS NOT = "00"
+008795         DISPLAY "ERROR OPENING EXTRACT FILE, STATUS "
+008796             WS-EXTRACT-STATUS
+008797     END-IF.
+008800     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100
+009200*--------------------------------------------------------------*
+009300*    0100-START-HERE  -  CAPTURE ONE EMPLOYEE'S INTAKE, COMPUTE
+009400*                        THE BMI, AND WRITE THE COMBINED RECORD
+009500*--------------------------------------------------------------*
+009600 0100-START-HERE.
+009700     DISPLAY "Please enter your name: ".
+009800     ACCEPT WS-NAME.
+009900     DISPLAY " It is nice to meet you, ", WS-NAME.
+010000
+010050     PERFORM 0150-GET-UNIT
+010060         THRU 0150-GET-UNIT-EXIT.
+010100     PERFORM 0200-GET-WEIGHT
+010200         THRU 0200-GET-WEIGHT-EXIT.
+010300     PERFORM 0300-GET-HEIGHT
+010400         THRU 0300-GET-HEIGHT-EXIT.
+010450     IF WS-UNIT-METRIC
+010460         COMPUTE BMI = WEIGHT /
+010470             ((HEIGHT_CM / 100) * (HEIGHT_CM / 100))
+010480     ELSE
+010490         COMPUTE BMI = WEIGHT * 703 / (HEIGHT_CM * HEIGHT_CM)
+010495     END-IF.
+010600
+010700     DISPLAY "Din bmi är: ", BMI.
+010800
+010900     MOVE WS-NAME     TO INTK-NAME.
+011000     MOVE WEIGHT      TO INTK-WEIGHT.
+011100     MOVE HEIGHT_CM   TO INTK-HEIGHT-CM.
+011200     MOVE BMI         TO INTK-BMI.
+011300     WRITE INTAKE-RECORD.
+011400
+011500     MOVE WS-NAME     TO WS-CE-NAME.
+011600     MOVE WEIGHT      TO WS-CE-WEIGHT.
+011700     MOVE HEIGHT_CM   TO WS-CE-HEIGHT-CM.
+011750     MOVE WS-UNIT-CHOICE TO WS-CE-UNIT-CODE.
+011800     MOVE BMI         TO WS-CE-BMI.
+011900     PERFORM 8000-CLASSIFY-BMI
+012000         THRU 8000-CLASSIFY-BMI-EXIT.
+012100     DISPLAY "Kategori: ", WS-CE-CATEGORY.
+012200     PERFORM 7000-HISTORY-LOOKUP-APPEND
+012300         THRU 7000-HISTORY-LOOKUP-APPEND-EXIT.
+012350     PERFORM 7500-WRITE-EXTRACT
+012360         THRU 7500-WRITE-EXTRACT-EXIT.
+012400 0100-START-HERE-EXIT.
+012500     EXIT.
+012600
+012650*--------------------------------------------------------------*
+012660*    0150-GET-UNIT  -  RE-PROMPT UNTIL METRIC OR IMPERIAL IS
+012670*                      CHOSEN; DRIVES WHICH BMI FORMULA APPLIES
+012680*--------------------------------------------------------------*
+012690 0150-GET-UNIT.
+012700     MOVE "N" TO WS-VALID-SWITCH.
+012710     PERFORM 0160-PROMPT-UNIT
+012720         THRU 0160-PROMPT-UNIT-EXIT
+012730         UNTIL WS-ENTRY-VALID.
+012740 0150-GET-UNIT-EXIT.
+012750     EXIT.
+012760
+012770 0160-PROMPT-UNIT.
+012780     DISPLAY "Metriskt eller Imperialt (M/E)? ".
+012790     ACCEPT WS-UNIT-CHOICE.
+012800     IF WS-UNIT-VALID
+012810         MOVE "Y" TO WS-VALID-SWITCH
+012820     ELSE
+012830         DISPLAY "Ogiltigt val - ange M eller E."
+012840     END-IF.
+012850 0160-PROMPT-UNIT-EXIT.
+012860     EXIT.
+012870
+012880*--------------------------------------------------------------*
+012890*    0200-GET-WEIGHT  -  RE-PROMPT UNTIL A NON-ZERO NUMERIC
+012895*                        WEIGHT IS ENTERED
+012900*--------------------------------------------------------------*
+013100 0200-GET-WEIGHT.
+013200     MOVE "N" TO WS-VALID-SWITCH.
+013300     PERFORM 0210-PROMPT-WEIGHT
+013400         THRU 0210-PROMPT-WEIGHT-EXIT
+013500         UNTIL WS-ENTRY-VALID.
+013600 0200-GET-WEIGHT-EXIT.
+013700     EXIT.
+013800
+013900 0210-PROMPT-WEIGHT.
+013950     IF WS-UNIT-METRIC
+013960         DISPLAY "Ange din vikt i KG (t ex 0725 för 72,5): "
+013970     ELSE
+013980         DISPLAY "Ange din vikt i LBS (t ex 0725 för 72,5): "
+013990     END-IF.
+014100     ACCEPT WS-WEIGHT-INPUT.
+014200     IF WS-WEIGHT-INPUT IS NUMERIC AND WS-WEIGHT-INPUT > ZERO
+014300         MOVE WS-WEIGHT-INPUT TO WEIGHT
+014400         MOVE "Y" TO WS-VALID-SWITCH
+014500     ELSE
+014600         DISPLAY "Ogiltig vikt - ange ett tal större än noll."
+014700     END-IF.
+014800 0210-PROMPT-WEIGHT-EXIT.
+014900     EXIT.
+015000
+015100*--------------------------------------------------------------*
+015200*    0300-GET-HEIGHT  -  RE-PROMPT UNTIL A NON-ZERO NUMERIC
+015300*                        HEIGHT IS ENTERED
+015400*--------------------------------------------------------------*
+015500 0300-GET-HEIGHT.
+015600     MOVE "N" TO WS-VALID-SWITCH.
+015700     PERFORM 0310-PROMPT-HEIGHT
+015800         THRU 0310-PROMPT-HEIGHT-EXIT
+015900         UNTIL WS-ENTRY-VALID.
+016000 0300-GET-HEIGHT-EXIT.
+016100     EXIT.
+016200
+016300 0310-PROMPT-HEIGHT.
+016350     IF WS-UNIT-METRIC
+016360         DISPLAY "Ange din längd i CM (t ex 1685 för 168,5): "
+016370     ELSE
+016380         DISPLAY "Ange din längd i INCHES (ex 1685 för 168,5): "
+016390     END-IF.
+016500     ACCEPT WS-HEIGHT-INPUT.
+016600     IF WS-HEIGHT-INPUT IS NUMERIC AND WS-HEIGHT-INPUT > ZERO
+016700         MOVE WS-HEIGHT-INPUT TO HEIGHT_CM
+016800         MOVE "Y" TO WS-VALID-SWITCH
+016900     ELSE
+017000         DISPLAY "Ogiltig längd - ange ett tal större än noll."
+017100     END-IF.
+017200 0310-PROMPT-HEIGHT-EXIT.
+017300     EXIT.
+017400
+017500     COPY CLSSIFY.
+017600     COPY HISTPROC.
+017650     COPY XTRCPROC.
+017700
+017800 9000-FINALIZE.
+017900     CLOSE INTAKE-FILE.
+018000     CLOSE HISTORY-FILE.
+018050     CLOSE EXTRACT-FILE.
+018100 9000-FINALIZE-EXIT.
+018200     EXIT.
+018300
+018400 END PROGRAM "CalculatorBMI".
