@@ -0,0 +1,494 @@
+000100******************************************************************
+000200*    PROGRAM-ID   CALCBMIBATCH
+000300*    AUTHOR       SEBASTIAN
+000400*    INSTALLATION WELLNESS SCREENING
+000500*    DATE-WRITTEN 2026-08-09
+000600*    DATE-COMPILED
+000700*
+000800*    REMARKS.     BATCH/ROSTER VARIANT OF CALCULATORBMI.  READS
+000900*                 THE DAILY WELLNESS-SCREENING ROSTER FILE AND
+001000*                 COMPUTES A BMI FOR EVERY EMPLOYEE ON IT IN ONE
+001100*                 PASS, PRINTING A LINE-PER-EMPLOYEE REPORT, SO
+001200*                 THE WHOLE ROSTER RUNS IN A SINGLE JCL STEP
+001300*                 INSTEAD OF ONE ACCEPT-DRIVEN RUN PER PERSON.
+001400*                 ALSO APPENDS EACH RESULT TO THE NAME-KEYED
+001500*                 HISTORY FILE SO REPEAT VISITS TREND.
+001600*
+001700*    MOD HISTORY
+001800*    2026-08-09 SMS  INITIAL VERSION.
+001900*    2026-08-09 SMS  ADDED THE NAME-KEYED HISTORY FILE LOOKUP
+002000*                    AND APPEND SO REPEAT VISITS SHOW A TREND.
+002100*    2026-08-09 SMS  ADDED BMI CATEGORY ON THE REPORT LINE.
+002200*    2026-08-09 SMS  ADDED VALIDATION OF ROST-WEIGHT AND
+002300*                    ROST-HEIGHT-CM; A BAD ROSTER ROW IS NOW
+002400*                    REJECTED ONTO THE REPORT INSTEAD OF BLOWING
+002500*                    UP THE COMPUTE OR SKEWING THE RESULTS.
+002550*    2026-08-09 SMS  WIDENED WEIGHT AND HEIGHT TO CARRY ONE
+002560*                    DECIMAL PLACE TO MATCH THE ROSTER FILE.
+002570*    2026-08-09 SMS  EACH ROSTER ROW NOW CARRIES ITS OWN UNIT
+002580*                    CODE; THE BMI FORMULA BRANCHES ON IT INSTEAD
+002590*                    OF ALWAYS USING THE IMPERIAL CONSTANT.
+002591*    2026-08-09 SMS  ADDED AN END-OF-BATCH SUMMARY (HEADCOUNT,
+002592*                    AVERAGE BMI, CATEGORY COUNTS) PRINTED TO THE
+002593*                    REPORT AFTER THE LAST ROSTER ROW.
+002594*    2026-08-09 SMS  ADDED A CHECKPOINT FILE SO A RUN THAT CRASHES
+002595*                    MID-ROSTER CAN BE RESTARTED WITHOUT REDOING
+002596*                    OR DOUBLE-COUNTING RECORDS ALREADY HANDLED.
+002597*    2026-08-09 SMS  ADDED A FIXED-WIDTH EXTRACT RECORD FOR THE HR
+002598*                    WELLNESS SYSTEM TO INGEST.
+002600******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.  "CalcBMIBatch".
+002900 AUTHOR.      SEBASTIAN.
+003000 INSTALLATION. WELLNESS SCREENING.
+003100 DATE-WRITTEN. 2026-08-09.
+003200 DATE-COMPILED.
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+003800         ORGANIZATION IS SEQUENTIAL
+003810         FILE STATUS IS WS-ROSTER-FILE-STATUS.
+003900     SELECT REPORT-FILE ASSIGN TO "BMIRPT"
+004000         ORGANIZATION IS SEQUENTIAL
+004010         FILE STATUS IS WS-REPORT-FILE-STATUS.
+004100     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS DYNAMIC
+004350         RECORD KEY IS HIST-KEY
+004400         ALTERNATE RECORD KEY IS HIST-NAME WITH DUPLICATES
+004500         FILE STATUS IS WS-HIST-STATUS.
+004550     SELECT CHECKPOINT-FILE ASSIGN TO "BMICKPT"
+004560         ORGANIZATION IS SEQUENTIAL
+004570         FILE STATUS IS WS-CKPT-FILE-STATUS.
+004580     SELECT EXTRACT-FILE ASSIGN TO "BMIXTR"
+004590         ORGANIZATION IS SEQUENTIAL
+004595         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ROSTER-FILE.
+005000     COPY ROSTREC.
+005100
+005200 FD  REPORT-FILE.
+005300 01  REPORT-LINE              PIC X(82).
+005400
+005500 FD  HISTORY-FILE.
+005600     COPY HISTREC.
+005700
+005750 FD  CHECKPOINT-FILE.
+005760     COPY CHKPTREC.
+005770
+005780 FD  EXTRACT-FILE.
+005790     COPY XTRCREC.
+005795
+005800 WORKING-STORAGE SECTION.
+005900*--------------------------------------------------------------*
+006000*    01  WS-CONTROL-SWITCHES
+006100*--------------------------------------------------------------*
+006200 01  WS-CONTROL-SWITCHES.
+006300     05  WS-EOF-SWITCH        PIC X(01)   VALUE "N".
+006400         88  END-OF-ROSTER               VALUE "Y".
+006450
+006460*--------------------------------------------------------------*
+006470*    01  WS-CHECKPOINT-FIELDS  -  RESTART SUPPORT FOR 1050/1100
+006480*--------------------------------------------------------------*
+006490 01  WS-CHECKPOINT-FIELDS.
+006500     05  WS-CKPT-FILE-STATUS  PIC X(02).
+006510     05  WS-ROSTER-SEQ        PIC 9(07)   VALUE ZERO.
+006520     05  WS-SKIP-COUNT        PIC 9(07)   VALUE ZERO.
+006530     05  WS-RESTART-SWITCH    PIC X(01)   VALUE "N".
+006540         88  WS-RESTARTING                VALUE "Y".
+006550
+006560*--------------------------------------------------------------*
+006570*    01  WS-FILE-STATUS-FIELDS  -  OPEN/WRITE DIAGNOSTICS FOR
+006580*                                  THE PLAIN SEQUENTIAL FILES
+006590*--------------------------------------------------------------*
+006600 01  WS-FILE-STATUS-FIELDS.
+006610     05  WS-ROSTER-FILE-STATUS PIC X(02).
+006620     05  WS-REPORT-FILE-STATUS PIC X(02).
+006630     05  WS-EXTRACT-FILE-STATUS PIC X(02).
+006640
+006650*--------------------------------------------------------------*
+006660*    01  WS-WORK-FIELDS  -  PER-EMPLOYEE WORK AREA
+006670*--------------------------------------------------------------*
+006680 01  WS-WORK-FIELDS.
+007000     05  WS-WEIGHT            PIC 999V9.
+007100     05  WS-HEIGHT-CM         PIC 999V9.
+007200     05  WS-BMI               PIC 999V99.
+007300
+007400 01  WS-REPORT-LINE.
+007500     05  WS-RPT-NAME          PIC X(20).
+007600     05  FILLER               PIC X(02)   VALUE SPACES.
+007700     05  WS-RPT-WEIGHT        PIC ZZ9.9.
+007800     05  FILLER               PIC X(02)   VALUE SPACES.
+007900     05  WS-RPT-HEIGHT        PIC ZZ9.9.
+008000     05  FILLER               PIC X(02)   VALUE SPACES.
+008100     05  WS-RPT-BMI           PIC ZZ9.99.
+008200     05  FILLER               PIC X(02)   VALUE SPACES.
+008300     05  WS-RPT-CATEGORY      PIC X(12).
+008400     05  FILLER               PIC X(26)   VALUE SPACES.
+008500
+008600 01  WS-REJECT-LINE.
+008700     05  WS-REJ-NAME          PIC X(20).
+008800     05  FILLER               PIC X(02)   VALUE SPACES.
+008900     05  WS-REJ-MESSAGE       PIC X(40)
+009000       VALUE "*** REJECTED - BAD WEIGHT/HEIGHT ***".
+009100
+009110*--------------------------------------------------------------*
+009120*    01  WS-SUMMARY-FIELDS  -  ACCUMULATED ACROSS THE WHOLE RUN
+009130*                              AND PRINTED BY 8500-PRINT-SUMMARY
+009140*--------------------------------------------------------------*
+009150 01  WS-SUMMARY-FIELDS.
+009160     05  WS-SUMM-COUNT        PIC 9(05)   VALUE ZERO.
+009170     05  WS-SUMM-REJECT-CNT   PIC 9(05)   VALUE ZERO.
+009180     05  WS-SUMM-BMI-TOTAL    PIC 9(07)V99 VALUE ZERO.
+009190     05  WS-SUMM-AVG-BMI      PIC 999V99  VALUE ZERO.
+009200     05  WS-SUMM-UNDER-CNT    PIC 9(05)   VALUE ZERO.
+009210     05  WS-SUMM-NORMAL-CNT   PIC 9(05)   VALUE ZERO.
+009220     05  WS-SUMM-OVER-CNT     PIC 9(05)   VALUE ZERO.
+009230     05  WS-SUMM-OBESE-CNT    PIC 9(05)   VALUE ZERO.
+009240
+009250 01  WS-SUMMARY-LINE          PIC X(80).
+009260
+009270 01  WS-SUMM-COUNT-LINE.
+009280     05  FILLER               PIC X(21)
+009290       VALUE "EMPLOYEES PROCESSED: ".
+009300     05  WS-SUMM-COUNT-ED     PIC ZZZZ9.
+009310     05  FILLER               PIC X(13)   VALUE "   REJECTED: ".
+009320     05  WS-SUMM-REJ-ED       PIC ZZZZ9.
+009330     05  FILLER               PIC X(36)   VALUE SPACES.
+009340
+009350 01  WS-SUMM-AVG-LINE.
+009360     05  FILLER               PIC X(13)   VALUE "AVERAGE BMI: ".
+009370     05  WS-SUMM-AVG-ED       PIC ZZ9.99.
+009380     05  FILLER               PIC X(61)   VALUE SPACES.
+009390
+009400 01  WS-SUMM-BAND-LINE.
+009410     05  FILLER               PIC X(13)   VALUE "UNDERWEIGHT: ".
+009420     05  WS-SUMM-UNDER-ED     PIC ZZZZ9.
+009430     05  FILLER               PIC X(10)   VALUE "  NORMAL: ".
+009440     05  WS-SUMM-NORMAL-ED    PIC ZZZZ9.
+009450     05  FILLER               PIC X(14)   VALUE "  OVERWEIGHT: ".
+009460     05  WS-SUMM-OVER-ED      PIC ZZZZ9.
+009470     05  FILLER               PIC X(09)   VALUE "  OBESE: ".
+009480     05  WS-SUMM-OBESE-ED     PIC ZZZZ9.
+009490     05  FILLER               PIC X(14)   VALUE SPACES.
+009500
+009510     COPY CUREMP.
+009520     COPY HISTWS.
+009530
+009540 PROCEDURE DIVISION.
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE
+009800         THRU 1000-INITIALIZE-EXIT.
+009900     PERFORM 2000-PROCESS-ROSTER
+010000         THRU 2000-PROCESS-ROSTER-EXIT
+010100         UNTIL END-OF-ROSTER.
+010200     PERFORM 9000-FINALIZE
+010300         THRU 9000-FINALIZE-EXIT.
+010400     STOP RUN.
+010500
+010600 1000-INITIALIZE.
+010650     PERFORM 1050-READ-CHECKPOINT
+010660         THRU 1050-READ-CHECKPOINT-EXIT.
+010700     OPEN INPUT  ROSTER-FILE.
+010710     IF WS-ROSTER-FILE-STATUS NOT = "00"
+010720         DISPLAY "ERROR OPENING ROSTER FILE, STATUS "
+010730             WS-ROSTER-FILE-STATUS
+010740     END-IF.
+010750     IF WS-RESTARTING
+010760         OPEN EXTEND REPORT-FILE
+010765         OPEN EXTEND EXTRACT-FILE
+010770         DISPLAY "RESTARTING ROSTER BATCH AFTER RECORD "
+010780             WS-SKIP-COUNT
+010790     ELSE
+010800         OPEN OUTPUT REPORT-FILE
+010805         OPEN OUTPUT EXTRACT-FILE
+010810     END-IF.
+010820     IF WS-REPORT-FILE-STATUS NOT = "00"
+010830         DISPLAY "ERROR OPENING REPORT FILE, STATUS "
+010840             WS-REPORT-FILE-STATUS
+010850     END-IF.
+010860     IF WS-EXTRACT-FILE-STATUS NOT = "00"
+010870         DISPLAY "ERROR OPENING EXTRACT FILE, STATUS "
+010880             WS-EXTRACT-FILE-STATUS
+010890     END-IF.
+010895*    HISTORY-FILE IS INDEXED - AN I-O OPEN FAILS WITH STATUS "35"
+010896*    UNTIL THE FILE EXISTS.  CREATE IT WITH AN OUTPUT OPEN THE
+010897*    FIRST TIME, THEN RE-OPEN I-O SO 7000-HISTORY-LOOKUP-APPEND
+010898*    HAS A FILE ACTUALLY OPEN TO SCAN AND WRITE AGAINST.
+010900     OPEN I-O    HISTORY-FILE.
+010901     IF WS-HIST-STATUS = "35"
+010902         OPEN OUTPUT HISTORY-FILE
+010903         CLOSE HISTORY-FILE
+010904         OPEN I-O HISTORY-FILE
+010905     END-IF.
+010910     IF WS-HIST-STATUS NOT = "00"
+010920         DISPLAY "ERROR OPENING HISTORY FILE, STATUS "
+010930             WS-HIST-STATUS
+010940     END-IF.
+011000     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+011100     PERFORM 2100-READ-ROSTER
+011200         THRU 2100-READ-ROSTER-EXIT.
+011210     PERFORM 1100-SKIP-PROCESSED-ROWS
+011220         THRU 1100-SKIP-PROCESSED-ROWS-EXIT
+011230         UNTIL WS-ROSTER-SEQ >= WS-SKIP-COUNT
+011240         OR END-OF-ROSTER.
+011300 1000-INITIALIZE-EXIT.
+011400     EXIT.
+011410
+011420*--------------------------------------------------------------*
+011430*    1050-READ-CHECKPOINT  -  FIND OUT HOW FAR A PRIOR RUN GOT,
+011440*                             AND RESTORE ITS RUNNING SUMMARY
+011450*                             TOTALS SO THE END-OF-BATCH SUMMARY
+011460*                             STILL COVERS THE WHOLE DAY.
+011470*--------------------------------------------------------------*
+011480 1050-READ-CHECKPOINT.
+011490     MOVE ZERO TO WS-SKIP-COUNT.
+011500     MOVE "N"  TO WS-RESTART-SWITCH.
+011510     OPEN INPUT CHECKPOINT-FILE.
+011520     IF WS-CKPT-FILE-STATUS = "00"
+011530         READ CHECKPOINT-FILE
+011540             AT END
+011550                 CONTINUE
+011560             NOT AT END
+011570                 IF CKPT-IN-PROGRESS
+011580                     PERFORM 1060-RESTORE-CHECKPOINT
+011590                         THRU 1060-RESTORE-CHECKPOINT-EXIT
+011600                 END-IF
+011610         END-READ
+011620         CLOSE CHECKPOINT-FILE
+011630     END-IF.
+011640 1050-READ-CHECKPOINT-EXIT.
+011650     EXIT.
+011660
+011670*--------------------------------------------------------------*
+011680*    1060-RESTORE-CHECKPOINT  -  THE ROW NAMED BY CKPT-ROSTER-SEQ
+011690*                                WAS ONLY CLAIMED, NOT CONFIRMED
+011700*                                DONE, SO SKIP JUST THE ROWS
+011710*                                BEFORE IT AND REPROCESS IT.
+011720*--------------------------------------------------------------*
+011730 1060-RESTORE-CHECKPOINT.
+011740     COMPUTE WS-SKIP-COUNT = CKPT-ROSTER-SEQ - 1.
+011750     MOVE "Y"                  TO WS-RESTART-SWITCH.
+011760     MOVE CKPT-SUMM-COUNT      TO WS-SUMM-COUNT.
+011770     MOVE CKPT-SUMM-REJECT-CNT TO WS-SUMM-REJECT-CNT.
+011780     MOVE CKPT-SUMM-BMI-TOTAL  TO WS-SUMM-BMI-TOTAL.
+011790     MOVE CKPT-SUMM-UNDER-CNT  TO WS-SUMM-UNDER-CNT.
+011800     MOVE CKPT-SUMM-NORMAL-CNT TO WS-SUMM-NORMAL-CNT.
+011810     MOVE CKPT-SUMM-OVER-CNT   TO WS-SUMM-OVER-CNT.
+011820     MOVE CKPT-SUMM-OBESE-CNT  TO WS-SUMM-OBESE-CNT.
+011830 1060-RESTORE-CHECKPOINT-EXIT.
+011840     EXIT.
+011850
+011860*--------------------------------------------------------------*
+011870*    1100-SKIP-PROCESSED-ROWS  -  FAST-FORWARD PAST ROSTER ROWS
+011880*                                 A PRIOR RUN ALREADY HANDLED
+011890*--------------------------------------------------------------*
+011900 1100-SKIP-PROCESSED-ROWS.
+011910     ADD 1 TO WS-ROSTER-SEQ.
+011920     PERFORM 2100-READ-ROSTER
+011930         THRU 2100-READ-ROSTER-EXIT.
+011940 1100-SKIP-PROCESSED-ROWS-EXIT.
+011950     EXIT.
+011960
+011970*--------------------------------------------------------------*
+011980*    1200-WRITE-CHECKPOINT  -  CLAIM A ROSTER ROW AND SAVE THE
+011990*                              SUMMARY TOTALS FOR EVERY ROW
+012000*                              CONFIRMED BEFORE IT.  CALLED
+012010*                              BEFORE THE ROW IS PROCESSED SO A
+012020*                              CRASH MID-ROW IS RETRIED ON
+012030*                              RESTART INSTEAD OF BEING SKIPPED
+012040*                              AS ALREADY DONE.
+012050*--------------------------------------------------------------*
+012060 1200-WRITE-CHECKPOINT.
+012070     OPEN OUTPUT CHECKPOINT-FILE.
+012080     IF WS-CKPT-FILE-STATUS NOT = "00"
+012090         DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS "
+012100             WS-CKPT-FILE-STATUS
+012110     END-IF.
+012120     MOVE WS-ROSTER-SEQ        TO CKPT-ROSTER-SEQ.
+012130     MOVE "I"                  TO CKPT-STATUS.
+012140     MOVE WS-SUMM-COUNT        TO CKPT-SUMM-COUNT.
+012150     MOVE WS-SUMM-REJECT-CNT   TO CKPT-SUMM-REJECT-CNT.
+012160     MOVE WS-SUMM-BMI-TOTAL    TO CKPT-SUMM-BMI-TOTAL.
+012170     MOVE WS-SUMM-UNDER-CNT    TO CKPT-SUMM-UNDER-CNT.
+012180     MOVE WS-SUMM-NORMAL-CNT   TO CKPT-SUMM-NORMAL-CNT.
+012190     MOVE WS-SUMM-OVER-CNT     TO CKPT-SUMM-OVER-CNT.
+012200     MOVE WS-SUMM-OBESE-CNT    TO CKPT-SUMM-OBESE-CNT.
+012210     WRITE CHECKPOINT-RECORD.
+012220     IF WS-CKPT-FILE-STATUS NOT = "00"
+012230         DISPLAY "ERROR WRITING CHECKPOINT RECORD, STATUS "
+012240             WS-CKPT-FILE-STATUS
+012250     END-IF.
+012260     CLOSE CHECKPOINT-FILE.
+012270 1200-WRITE-CHECKPOINT-EXIT.
+012280     EXIT.
+012290
+012300*--------------------------------------------------------------*
+012310*    1300-MARK-CHECKPOINT-COMPLETE  -  CLEARS THE RESTART POINT
+012320*                                      ON A CLEAN END OF RUN
+012330*--------------------------------------------------------------*
+012340 1300-MARK-CHECKPOINT-COMPLETE.
+012350     OPEN OUTPUT CHECKPOINT-FILE.
+012360     IF WS-CKPT-FILE-STATUS NOT = "00"
+012370         DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS "
+012380             WS-CKPT-FILE-STATUS
+012390     END-IF.
+012400     MOVE WS-ROSTER-SEQ        TO CKPT-ROSTER-SEQ.
+012410     MOVE "C"                  TO CKPT-STATUS.
+012420     MOVE WS-SUMM-COUNT        TO CKPT-SUMM-COUNT.
+012430     MOVE WS-SUMM-REJECT-CNT   TO CKPT-SUMM-REJECT-CNT.
+012440     MOVE WS-SUMM-BMI-TOTAL    TO CKPT-SUMM-BMI-TOTAL.
+012450     MOVE WS-SUMM-UNDER-CNT    TO CKPT-SUMM-UNDER-CNT.
+012460     MOVE WS-SUMM-NORMAL-CNT   TO CKPT-SUMM-NORMAL-CNT.
+012470     MOVE WS-SUMM-OVER-CNT     TO CKPT-SUMM-OVER-CNT.
+012480     MOVE WS-SUMM-OBESE-CNT    TO CKPT-SUMM-OBESE-CNT.
+012490     WRITE CHECKPOINT-RECORD.
+012500     IF WS-CKPT-FILE-STATUS NOT = "00"
+012510         DISPLAY "ERROR WRITING CHECKPOINT RECORD, STATUS "
+012520             WS-CKPT-FILE-STATUS
+012530     END-IF.
+012540     CLOSE CHECKPOINT-FILE.
+012550 1300-MARK-CHECKPOINT-COMPLETE-EXIT.
+012560     EXIT.
+012570
+012580*--------------------------------------------------------------*
+012590*    2000-PROCESS-ROSTER  -  ONE PASS PER ROSTER RECORD.  THE
+012600*                            CHECKPOINT IS CLAIMED FIRST SO A
+012610*                            CRASH DURING THIS ROW'S WRITES IS
+012620*                            RETRIED ON RESTART, NOT SKIPPED.
+012630*--------------------------------------------------------------*
+012640 2000-PROCESS-ROSTER.
+012650     ADD 1 TO WS-ROSTER-SEQ.
+012660     PERFORM 1200-WRITE-CHECKPOINT
+012670         THRU 1200-WRITE-CHECKPOINT-EXIT.
+012680
+012690     IF ROST-WEIGHT IS NUMERIC AND ROST-WEIGHT > ZERO
+012700         AND ROST-HEIGHT-CM IS NUMERIC AND ROST-HEIGHT-CM > ZERO
+012710         AND (ROST-UNIT-METRIC OR ROST-UNIT-IMPERIAL)
+012720         PERFORM 2050-VALID-ROSTER-ROW
+012730             THRU 2050-VALID-ROSTER-ROW-EXIT
+012740     ELSE
+012750         PERFORM 2060-REJECT-ROSTER-ROW
+012760             THRU 2060-REJECT-ROSTER-ROW-EXIT
+012770     END-IF.
+012780
+012790     PERFORM 2100-READ-ROSTER
+012800         THRU 2100-READ-ROSTER-EXIT.
+012810 2000-PROCESS-ROSTER-EXIT.
+012820     EXIT.
+012830
+012840 2050-VALID-ROSTER-ROW.
+012850     MOVE ROST-WEIGHT         TO WS-WEIGHT.
+012860     MOVE ROST-HEIGHT-CM      TO WS-HEIGHT-CM.
+012870     IF ROST-UNIT-METRIC
+012880         COMPUTE WS-BMI = WS-WEIGHT /
+012890             ((WS-HEIGHT-CM / 100) * (WS-HEIGHT-CM / 100))
+012900     ELSE
+012910         COMPUTE WS-BMI = WS-WEIGHT * 703 /
+012920             (WS-HEIGHT-CM * WS-HEIGHT-CM)
+012930     END-IF.
+012940
+012950     MOVE ROST-NAME           TO WS-CE-NAME.
+012960     MOVE WS-WEIGHT           TO WS-CE-WEIGHT.
+012970     MOVE WS-HEIGHT-CM        TO WS-CE-HEIGHT-CM.
+012975     MOVE ROST-UNIT-CODE      TO WS-CE-UNIT-CODE.
+012980     MOVE WS-BMI              TO WS-CE-BMI.
+012990     PERFORM 8000-CLASSIFY-BMI
+013000         THRU 8000-CLASSIFY-BMI-EXIT.
+013010     ADD 1                    TO WS-SUMM-COUNT.
+013020     ADD WS-BMI                TO WS-SUMM-BMI-TOTAL.
+013030     EVALUATE WS-CE-CATEGORY
+013040         WHEN "UNDERWEIGHT "
+013050             ADD 1 TO WS-SUMM-UNDER-CNT
+013060         WHEN "NORMAL      "
+013070             ADD 1 TO WS-SUMM-NORMAL-CNT
+013080         WHEN "OVERWEIGHT  "
+013090             ADD 1 TO WS-SUMM-OVER-CNT
+013100         WHEN "OBESE       "
+013110             ADD 1 TO WS-SUMM-OBESE-CNT
+013120     END-EVALUATE.
+013130
+013140     MOVE SPACES              TO WS-REPORT-LINE.
+013150     MOVE ROST-NAME           TO WS-RPT-NAME.
+013160     MOVE WS-WEIGHT           TO WS-RPT-WEIGHT.
+013170     MOVE WS-HEIGHT-CM        TO WS-RPT-HEIGHT.
+013180     MOVE WS-BMI              TO WS-RPT-BMI.
+013190     MOVE WS-CE-CATEGORY      TO WS-RPT-CATEGORY.
+013200     WRITE REPORT-LINE        FROM WS-REPORT-LINE.
+013210
+013220     PERFORM 7000-HISTORY-LOOKUP-APPEND
+013230         THRU 7000-HISTORY-LOOKUP-APPEND-EXIT.
+013240     PERFORM 7500-WRITE-EXTRACT
+013250         THRU 7500-WRITE-EXTRACT-EXIT.
+013260 2050-VALID-ROSTER-ROW-EXIT.
+013270     EXIT.
+013280
+013290 2060-REJECT-ROSTER-ROW.
+013300     MOVE SPACES              TO WS-REJECT-LINE.
+013310     MOVE ROST-NAME           TO WS-REJ-NAME.
+013315     MOVE "*** REJECTED - BAD WEIGHT/HEIGHT ***"
+013317         TO WS-REJ-MESSAGE.
+013320     WRITE REPORT-LINE        FROM WS-REJECT-LINE.
+013330     ADD 1                    TO WS-SUMM-REJECT-CNT.
+013340 2060-REJECT-ROSTER-ROW-EXIT.
+013350     EXIT.
+013360
+013370 2100-READ-ROSTER.
+013380     READ ROSTER-FILE
+013390         AT END
+013400             MOVE "Y" TO WS-EOF-SWITCH
+013410     END-READ.
+013420 2100-READ-ROSTER-EXIT.
+013430     EXIT.
+013440
+013450     COPY CLSSIFY.
+013460     COPY HISTPROC.
+013470     COPY XTRCPROC.
+013480
+013490*--------------------------------------------------------------*
+013500*    8500-PRINT-SUMMARY  -  HEADCOUNT, AVERAGE BMI AND CATEGORY
+013510*                           BAND COUNTS AFTER THE LAST ROSTER ROW
+013520*--------------------------------------------------------------*
+013530 8500-PRINT-SUMMARY.
+013540     IF WS-SUMM-COUNT > ZERO
+013550         COMPUTE WS-SUMM-AVG-BMI =
+013560             WS-SUMM-BMI-TOTAL / WS-SUMM-COUNT
+013570     END-IF.
+013580
+013590     MOVE SPACES TO WS-SUMMARY-LINE.
+013600     WRITE REPORT-LINE        FROM WS-SUMMARY-LINE.
+013610     MOVE "*** END OF BATCH SUMMARY ***" TO WS-SUMMARY-LINE.
+013620     WRITE REPORT-LINE        FROM WS-SUMMARY-LINE.
+013630
+013640     MOVE WS-SUMM-COUNT        TO WS-SUMM-COUNT-ED.
+013650     MOVE WS-SUMM-REJECT-CNT   TO WS-SUMM-REJ-ED.
+013660     WRITE REPORT-LINE        FROM WS-SUMM-COUNT-LINE.
+013670
+013680     MOVE WS-SUMM-AVG-BMI      TO WS-SUMM-AVG-ED.
+013690     WRITE REPORT-LINE        FROM WS-SUMM-AVG-LINE.
+013700
+013710     MOVE WS-SUMM-UNDER-CNT    TO WS-SUMM-UNDER-ED.
+013720     MOVE WS-SUMM-NORMAL-CNT   TO WS-SUMM-NORMAL-ED.
+013730     MOVE WS-SUMM-OVER-CNT     TO WS-SUMM-OVER-ED.
+013740     MOVE WS-SUMM-OBESE-CNT    TO WS-SUMM-OBESE-ED.
+013750     WRITE REPORT-LINE        FROM WS-SUMM-BAND-LINE.
+013760 8500-PRINT-SUMMARY-EXIT.
+013770     EXIT.
+013780
+013790 9000-FINALIZE.
+013800     PERFORM 8500-PRINT-SUMMARY
+013810         THRU 8500-PRINT-SUMMARY-EXIT.
+013820     PERFORM 1300-MARK-CHECKPOINT-COMPLETE
+013830         THRU 1300-MARK-CHECKPOINT-COMPLETE-EXIT.
+013840     CLOSE ROSTER-FILE.
+013850     CLOSE REPORT-FILE.
+013860     CLOSE HISTORY-FILE.
+013870     CLOSE EXTRACT-FILE.
+013880 9000-FINALIZE-EXIT.
+013890     EXIT.
+013900
+013910 END PROGRAM "CalcBMIBatch".
